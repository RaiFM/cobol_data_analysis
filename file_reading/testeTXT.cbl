@@ -1,56 +1,143 @@
-      ******************************************************************
-      * Author: Guilherme Alves Direnzi
-      * Date: 22/11/2025
-      * Purpose: Ler dados externos em COBOL
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. testeTXT.
-
-
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQ-ENTRADA
-           ASSIGN TO "C:\Users\Direnzi\Downloads\Features data set.csv"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARQ-ENTRADA.
-       01 REG-LINHA    PIC X(500).
-
-
-       WORKING-STORAGE SECTION.
-       01 EOF-FLAG     PIC X VALUE "N".
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-
-            DISPLAY "=== INICIANDO LEITURA DE ARQUIVO ===".
-            OPEN INPUT ARQ-ENTRADA
-
-
-           PERFORM UNTIL EOF-FLAG = "S"
-           READ ARQ-ENTRADA
-           AT END
-           MOVE "S" TO EOF-FLAG
-           NOT AT END
-           DISPLAY "LINHA: " REG-LINHA
-           END-READ
-           END-PERFORM
-
-
-           CLOSE ARQ-ENTRADA
-
-
-           DISPLAY "=== leitura finalizada ===".
-
-
-            GOBACK.
-
-       END PROGRAM teste.
+      ******************************************************************
+      * Author: Guilherme Alves Direnzi
+      * Date: 22/11/2025
+      * Purpose: Ler dados externos em COBOL
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Historico de alteracoes:
+      * 22/11/2025  GAD  Versao inicial - apenas exibe as linhas lidas.
+      * 09/08/2026  RF   Nome do arquivo lido de variavel de ambiente,
+      *                  em vez de caminho fixo.
+      * 09/08/2026  RF   Passa a interpretar cada linha do CSV de
+      *                  features (layout FEATURESREC, compartilhado
+      *                  com testeCSV) e a gravar um arquivo de saida
+      *                  em formato fixo, em vez de so exibir as linhas.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. testeTXT.
+
+
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ENTRADA
+           ASSIGN TO DYNAMIC WS-FEATURES-CSV-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-SAIDA
+           ASSIGN TO DYNAMIC WS-FEATURES-OUT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-ENTRADA.
+       01 REG-LINHA    PIC X(500).
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA.
+           COPY "featuresrec.cpy".
+
+
+       WORKING-STORAGE SECTION.
+       01 WS-FEATURES-CSV-PATH  PIC X(200).
+       01 WS-FEATURES-OUT-PATH  PIC X(200).
+
+       01 EOF-FLAG     PIC X VALUE "N".
+
+       01 WS-CONT-LIDOS    PIC 9(10) VALUE 0.
+       01 WS-CONT-GRAVADOS PIC 9(10) VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM INICIALIZA-AMBIENTE
+
+            DISPLAY "=== INICIANDO LEITURA DE ARQUIVO ===".
+            OPEN INPUT ARQ-ENTRADA
+            OPEN OUTPUT ARQ-SAIDA
+
+      *    *> Primeira linha (cabecalho) - so descarta.
+           READ ARQ-ENTRADA
+               AT END MOVE "S" TO EOF-FLAG
+           END-READ
+
+           PERFORM UNTIL EOF-FLAG = "S"
+           READ ARQ-ENTRADA
+           AT END
+           MOVE "S" TO EOF-FLAG
+           NOT AT END
+           ADD 1 TO WS-CONT-LIDOS
+           PERFORM CONVERTE-E-GRAVA
+           END-READ
+           END-PERFORM
+
+
+           CLOSE ARQ-ENTRADA
+           CLOSE ARQ-SAIDA
+
+
+           DISPLAY "REGISTROS LIDOS: " WS-CONT-LIDOS
+           DISPLAY "REGISTROS GRAVADOS: " WS-CONT-GRAVADOS
+           DISPLAY "=== leitura finalizada ===".
+
+
+            GOBACK.
+
+      *-----------------------------------------------------------------
+      * CONVERTE-E-GRAVA
+      * Separa a linha corrente do CSV de features nos campos do layout
+      * FEATURESREC (Store, Date, Temperature, Fuel_Price, MarkDown1-5,
+      * CPI, Unemployment, IsHoliday) e grava um registro de largura
+      * fixa em ARQ-SAIDA.
+      *-----------------------------------------------------------------
+       CONVERTE-E-GRAVA.
+
+           MOVE SPACES TO REG-SAIDA
+
+           UNSTRING REG-LINHA
+               DELIMITED BY ","
+               INTO FT-STORE
+                    FT-DATE
+                    FT-TEMP
+                    FT-FUEL
+                    FT-MARKDOWN1
+                    FT-MARKDOWN2
+                    FT-MARKDOWN3
+                    FT-MARKDOWN4
+                    FT-MARKDOWN5
+                    FT-CPI
+                    FT-UNEMPLOYMENT
+                    FT-ISHOLIDAY
+           END-UNSTRING
+
+           WRITE REG-SAIDA
+           ADD 1 TO WS-CONT-GRAVADOS.
+
+       CONVERTE-E-GRAVA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * INICIALIZA-AMBIENTE
+      * Le os nomes dos arquivos de entrada e saida de variaveis de
+      * ambiente, permitindo apontar para o extrato da semana sem
+      * recompilar.
+      *-----------------------------------------------------------------
+       INICIALIZA-AMBIENTE.
+
+           ACCEPT WS-FEATURES-CSV-PATH FROM ENVIRONMENT "FEATURES_CSV"
+               ON EXCEPTION
+                   MOVE "features_data.csv" TO WS-FEATURES-CSV-PATH
+           END-ACCEPT
+
+           ACCEPT WS-FEATURES-OUT-PATH FROM ENVIRONMENT "FEATURES_OUT"
+               ON EXCEPTION
+                   MOVE "features_data.dat" TO WS-FEATURES-OUT-PATH
+           END-ACCEPT.
+
+       INICIALIZA-AMBIENTE-EXIT.
+           EXIT.
+
+       END PROGRAM testeTXT.
