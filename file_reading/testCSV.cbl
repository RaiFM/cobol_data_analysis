@@ -1,295 +1,1730 @@
-      ******************************************************************
-      * Author: Guilherme Alves Direnzi
-      * Author: Arthur Selingin
-      * Author: Rai Felipe
-      * Date: 22/11/2025
-      * Purpose: Ler dados externos em COBOL
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. testeCSV.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQ-CSV
-               ASSIGN TO "C:\data\sales_data_t.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           
-           SELECT ARQ-CSV-FEATURES
-               ASSIGN TO "C:\data\features_data.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT ARQ-REL
-               ASSIGN TO "C:\data\relatorio_vendas.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARQ-CSV.
-       01 LINHA-CSV        PIC X(300).
-
-       FD ARQ-CSV-FEATURES.
-       01 LINHA-CSV-FEATURES        PIC X(300).
-
-       FD ARQ-REL.
-       01 LINHA-REL        PIC X(300).
-
-       WORKING-STORAGE SECTION.
-       01 EOF-FLAG         PIC X VALUE "N".
-
-       01 F-STORE          PIC X(20).
-       01 F-DEPT           PIC X(20).
-       01 F-DATE           PIC X(20).
-       01 F-W_SALES        PIC X(20).
-       01 F-ISHOLIDAY      PIC X(20).
-
-       01 TOTAL-VENDAS     PIC 9(10)V99 VALUE 0.
-       01 TOTAL-FMT        PIC ZZ,ZZZ,ZZZ,ZZ9.99.
-       01 TOTAL-BR         PIC X(40).
-       01 POS-ULTIMO       PIC 9(4) COMP.
-       01 I                PIC 9(4) COMP.
-
-       01 CONT-REGISTROS    PIC 9(10) VALUE 0.
-       01 MEDIA-FMT         PIC ZZ,ZZZ,ZZZ,ZZ9.99.
-       01 MEDIA-BR          PIC X(40).
-       01 MEDIA-VENDAS     PIC 9(10)V99 VALUE 0.
- 
-
-       01 MAX-VENDAS       PIC 9(10)V99 VALUE 0.
-       01 MIN-VENDAS       PIC 9(10)V99 VALUE 99999999.99.
-       01 SEMANA-MAIOR     PIC X(20) VALUE SPACES.
-       01 SEMANA-MENOR     PIC X(20) VALUE SPACES.
-       01 WS-W_SALES-NUM   PIC 9(10)V99 VALUE 0.
-
-       01 MAX-FMT       PIC ZZ,ZZZ,ZZZ,ZZ9.99.
-       01 MAX-BR        PIC X(40).
-       01 MIN-FMT       PIC ZZ,ZZZ,ZZZ,ZZ9.99.
-       01 MIN-BR        PIC X(40).
-       
-
-      
-
-
-
-
-       
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY "=== LENDO CSV ===".
-
-           OPEN INPUT ARQ-CSV
-           OPEN INPUT ARQ-CSV-FEATURES
-           OPEN OUTPUT ARQ-REL
-
-      *    *> Primeira linha (cabe�alho)
-           READ ARQ-CSV
-           READ ARQ-CSV-FEATURES
-
-
-
-           MOVE "RELATORIO DE VENDAS (05/02/2010 - 26/02/2010)"
-               TO LINHA-REL
-           WRITE LINHA-REL
-
-           MOVE "---------------------------------------------"
-               TO LINHA-REL
-           WRITE LINHA-REL
-
-           MOVE SPACES TO LINHA-REL
-
-      ****************************************************************
-           *> PROCESSA CSV
-      ****************************************************************
-           PERFORM UNTIL EOF-FLAG = "S"
-
-               READ ARQ-CSV
-                   AT END MOVE "S" TO EOF-FLAG
-               END-READ
-
-               IF EOF-FLAG NOT = "S"
-
-                   MOVE SPACES TO
-                       F-STORE
-                       F-DEPT
-                       F-DATE
-                       F-W_SALES
-                       F-ISHOLIDAY
-
-                   UNSTRING LINHA-CSV
-                       DELIMITED BY ","
-                       INTO F-STORE
-                            F-DEPT
-                            F-DATE
-                            F-W_SALES
-                            F-ISHOLIDAY
-                   END-UNSTRING
-
-                   STRING    
-                       " "          DELIMITED BY SIZE
-                        "SEMANA " F-DATE       DELIMITED BY SIZE
-                       " "          DELIMITED BY SIZE
-                       F-W_SALES    DELIMITED BY SIZE
-                       " "          DELIMITED BY SIZE
-                       INTO LINHA-REL
-                   END-STRING
-
-                   WRITE LINHA-REL
-       
-
-                  IF F-W_SALES NOT = SPACES
-                  COMPUTE WS-W_SALES-NUM = FUNCTION NUMVAL(F-W_SALES)
-              
-      * Atualiza total de vendas
-                  COMPUTE TOTAL-VENDAS = TOTAL-VENDAS + WS-W_SALES-NUM
-                  ADD 1 TO CONT-REGISTROS
-              
-      * Verifica maior venda
-                     IF WS-W_SALES-NUM > MAX-VENDAS
-                         MOVE WS-W_SALES-NUM TO MAX-VENDAS
-                         MOVE F-DATE TO SEMANA-MAIOR
-                     END-IF
-      * Verifica menor venda
-                     IF WS-W_SALES-NUM < MIN-VENDAS
-                         MOVE WS-W_SALES-NUM TO MIN-VENDAS
-                         MOVE F-DATE TO SEMANA-MENOR
-                     END-IF
-                  END-iF
-                  MOVE MAX-VENDAS TO MAX-FMT
-                  INSPECT MAX-FMT REPLACING ALL "," BY "."
-                  MOVE 0 TO POS-ULTIMO
-                  PERFORM VARYING I FROM LENGTH OF MAX-FMT BY -1 
-                  UNTIL I = 1
-                      IF MAX-FMT(I:1) = "."
-                          MOVE I TO POS-ULTIMO
-                          EXIT PERFORM
-                      END-IF
-                  END-PERFORM
-                  IF POS-ULTIMO > 0
-                      MOVE "," TO MAX-FMT(POS-ULTIMO:1)
-                  END-IF
-                  MOVE MAX-FMT TO MAX-BR
-                  
-      * Formata menor venda
-                  MOVE MIN-VENDAS TO MIN-FMT
-                  INSPECT MIN-FMT REPLACING ALL "," BY "."
-                  MOVE 0 TO POS-ULTIMO
-                  PERFORM VARYING I FROM LENGTH OF MIN-FMT BY -1 
-                  UNTIL I = 1
-                      IF MIN-FMT(I:1) = "."
-                          MOVE I TO POS-ULTIMO
-                          EXIT PERFORM
-                      END-IF
-                  END-PERFORM
-                  IF POS-ULTIMO > 0
-                      MOVE "," TO MIN-FMT(POS-ULTIMO:1)
-                  END-IF
-                  MOVE MIN-FMT TO MIN-BR
-
-               END-IF
-                   
-           END-PERFORM
-
-           MOVE "---------------------------------------------"
-               TO LINHA-REL
-           WRITE LINHA-REL
-
-
-           MOVE TOTAL-VENDAS TO TOTAL-FMT
-
-      *  Passando para formato br
-           INSPECT TOTAL-FMT REPLACING ALL "," BY ".".
-
-           MOVE 0 TO POS-ULTIMO.
-           PERFORM VARYING I FROM LENGTH OF TOTAL-FMT BY -1 UNTIL I = 1
-               IF TOTAL-FMT(I:1) = "."
-                MOVE I TO POS-ULTIMO
-                EXIT PERFORM
-               END-IF
-           END-PERFORM.
-
-           IF POS-ULTIMO > 0
-               MOVE "," TO TOTAL-FMT(POS-ULTIMO:1)
-           END-IF.
-
-           MOVE TOTAL-FMT TO TOTAL-BR.
-      * Fim formata��o
-
-           DISPLAY TOTAL-BR
-
-           MOVE "TOTAL DE VENDAS: " TO LINHA-REL
-           STRING
-               "TOTAL DE VENDAS: R$ "
-               TOTAL-BR
-               DELIMITED BY SIZE
-               INTO LINHA-REL
-           END-STRING
-           WRITE LINHA-REL
-
-
-              *> Calcula m��dia de vendas
-           IF CONT-REGISTROS > 0
-               COMPUTE MEDIA-VENDAS = TOTAL-VENDAS / CONT-REGISTROS
-           END-IF.
-
-           MOVE MEDIA-VENDAS TO MEDIA-FMT
-
-           INSPECT MEDIA-FMT REPLACING ALL "," BY ".".
-
-           MOVE 0 TO POS-ULTIMO.
-           PERFORM VARYING I FROM LENGTH OF MEDIA-FMT BY -1 UNTIL I = 1
-               IF MEDIA-FMT(I:1) = "."
-                   MOVE I TO POS-ULTIMO
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM
-
-           IF POS-ULTIMO > 0
-               MOVE "," TO MEDIA-FMT(POS-ULTIMO:1)
-           END-IF
-
-           MOVE MEDIA-FMT TO MEDIA-BR.
-
-           MOVE "MEDIA DE VENDA SEMANAIS: " TO LINHA-REL
-           STRING
-               "MEDIA DE VENDAS SEMANAIS: R$ "
-               MEDIA-BR
-               DELIMITED BY SIZE
-               INTO LINHA-REL
-           END-STRING
-           WRITE LINHA-REL
-
-           MOVE "---------------------------------------------"
-               TO LINHA-REL
-           WRITE LINHA-REL
-           
-      * Semana com maior venda
-           MOVE "SEMANA COM MAIOR VENDA: " TO LINHA-REL
-           STRING
-              "DATA MAIOR SEMANA: " SEMANA-MAIOR 
-               "R$ " MAX-BR
-               INTO LINHA-REL
-           END-STRING
-           WRITE LINHA-REL
-           
-      * Semana com menor venda
-           MOVE "SEMANA COM MENOR VENDA: " TO LINHA-REL
-           STRING
-              "DATA MENOR SEMANA: " SEMANA-MENOR 
-               "R$ " MIN-BR 
-               INTO LINHA-REL
-           END-STRING
-           WRITE LINHA-REL
-
-           CLOSE ARQ-CSV
-           CLOSE ARQ-CSV-FEATURES
-           CLOSE ARQ-REL
-
-           DISPLAY "Relatorio gerado com sucesso!"
-           GOBACK.
-
-       END PROGRAM testeCSV.
+      ******************************************************************
+      * Author: Guilherme Alves Direnzi
+      * Author: Arthur Selingin
+      * Author: Rai Felipe
+      * Date: 22/11/2025
+      * Purpose: Ler dados externos em COBOL
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Historico de alteracoes:
+      * 22/11/2025  GAD  Versao inicial - totais gerais de vendas.
+      * 09/08/2026  RF   Quebra de controle por loja/depto no relatorio.
+      * 09/08/2026  RF   Nomes de arquivo lidos de variaveis de ambiente,
+      *                  em vez de caminho fixo, para rodar com qualquer
+      *                  extrato sem precisar recompilar.
+      * 09/08/2026  RF   Checkpoint de progresso a cada 1000 leituras do
+      *                  CSV, com modo de reinicio (RESTART_MODE) para
+      *                  retomar um processamento interrompido.
+      * 09/08/2026  RF   Rotina de carga de features passada para o
+      *                  layout compartilhado FEATURESREC (copybook).
+      * 09/08/2026  RF   Segunda saida (relatorio_vendas.csv), com os
+      *                  mesmos dados do relatorio em formato separado
+      *                  por virgula, para carga em planilha/BI.
+      * 09/08/2026  RF   Vendas ordenadas por Loja/Depto/Data (SORT)
+      *                  antes do processamento, com coluna de variacao
+      *                  percentual contra a semana anterior do mesmo
+      *                  Loja/Depto.
+      * 09/08/2026  RF   Cabecalho do relatorio com o periodo real do
+      *                  CSV (menor/maior data lida) e nova secao de
+      *                  rollup mensal ao final do relatorio.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. testeCSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CSV
+               ASSIGN TO DYNAMIC WS-SALES-CSV-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-CSV-FEATURES
+               ASSIGN TO DYNAMIC WS-FEATURES-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEATURES-STATUS.
+
+           SELECT ARQ-REL
+               ASSIGN TO DYNAMIC WS-RELATORIO-TXT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-REJEITOS
+               ASSIGN TO DYNAMIC WS-REJEITOS-TXT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-CHECKPOINT
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT ARQ-REL-CSV
+               ASSIGN TO DYNAMIC WS-RELATORIO-CSV-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-CSV ASSIGN TO DYNAMIC WS-SORT-WORK-PATH.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CSV.
+       01 LINHA-CSV        PIC X(300).
+
+      *-----------------------------------------------------------------
+      * ARQ-CSV-FEATURES: arquivo de largura fixa gerado por testeTXT
+      * (layout FEATURESREC, copybook compartilhado) - testeTXT precisa
+      * rodar antes e gravar este arquivo para o join por Store + Date
+      * funcionar.
+      *-----------------------------------------------------------------
+       FD ARQ-CSV-FEATURES.
+       01 REG-FEATURES-IN.
+           COPY "featuresrec.cpy"
+               REPLACING ==FT-STORE==        BY ==FTI-STORE==
+                         ==FT-DATE==         BY ==FTI-DATE==
+                         ==FT-TEMP==         BY ==FTI-TEMP==
+                         ==FT-FUEL==         BY ==FTI-FUEL==
+                         ==FT-MARKDOWN1==    BY ==FTI-MARKDOWN1==
+                         ==FT-MARKDOWN2==    BY ==FTI-MARKDOWN2==
+                         ==FT-MARKDOWN3==    BY ==FTI-MARKDOWN3==
+                         ==FT-MARKDOWN4==    BY ==FTI-MARKDOWN4==
+                         ==FT-MARKDOWN5==    BY ==FTI-MARKDOWN5==
+                         ==FT-CPI==          BY ==FTI-CPI==
+                         ==FT-UNEMPLOYMENT== BY ==FTI-UNEMPLOYMENT==
+                         ==FT-ISHOLIDAY==    BY ==FTI-ISHOLIDAY==.
+
+       FD ARQ-REL.
+       01 LINHA-REL        PIC X(300).
+
+       FD ARQ-REJEITOS.
+       01 LINHA-REJ        PIC X(340).
+
+       FD ARQ-CHECKPOINT.
+       01 LINHA-CKPT       PIC X(80).
+
+       FD ARQ-REL-CSV.
+       01 LINHA-REL-CSV    PIC X(200).
+
+      *-----------------------------------------------------------------
+      * Arquivo de trabalho do SORT: ordena as vendas por Loja/Depto/
+      * Data antes do processamento, para que a quebra de controle e a
+      * comparacao de venda com a semana anterior facam sentido.
+      *-----------------------------------------------------------------
+       SD SORT-CSV.
+       01 SORT-REC.
+           05 SORT-STORE       PIC 9(10).
+           05 SORT-DEPT        PIC 9(10).
+           05 SORT-DATA-CHAVE  PIC 9(8).
+           05 SORT-LINHA       PIC X(300).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      * Nomes de arquivo (parametrizados por variavel de ambiente, com
+      * valor default para quando a variavel nao existe).
+      *-----------------------------------------------------------------
+       01 WS-SALES-CSV-PATH      PIC X(200).
+       01 WS-FEATURES-OUT-PATH   PIC X(200).
+       01 WS-RELATORIO-TXT-PATH  PIC X(200).
+       01 WS-REJEITOS-TXT-PATH   PIC X(200).
+       01 WS-CHECKPOINT-PATH     PIC X(200).
+       01 WS-RELATORIO-CSV-PATH  PIC X(200).
+       01 WS-SORT-WORK-PATH      PIC X(200) VALUE "sortwork.tmp".
+
+       01 EOF-FLAG         PIC X VALUE "N".
+
+       01 F-STORE          PIC X(20).
+       01 F-DEPT           PIC X(20).
+       01 F-DATE           PIC X(20).
+       01 F-W_SALES        PIC X(20).
+       01 F-ISHOLIDAY      PIC X(20).
+
+       01 TOTAL-VENDAS     PIC 9(10)V99 VALUE 0.
+       01 TOTAL-FMT        PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 TOTAL-BR         PIC X(40).
+       01 POS-ULTIMO       PIC 9(4) COMP.
+       01 I                PIC 9(4) COMP.
+
+       01 CONT-REGISTROS    PIC 9(10) VALUE 0.
+       01 MEDIA-FMT         PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 MEDIA-BR          PIC X(40).
+       01 MEDIA-VENDAS     PIC 9(10)V99 VALUE 0.
+
+
+       01 MAX-VENDAS       PIC 9(10)V99 VALUE 0.
+       01 MIN-VENDAS       PIC 9(10)V99 VALUE 99999999.99.
+       01 SEMANA-MAIOR     PIC X(20) VALUE SPACES.
+       01 SEMANA-MENOR     PIC X(20) VALUE SPACES.
+       01 WS-W_SALES-NUM   PIC 9(10)V99 VALUE 0.
+
+       01 MAX-FMT       PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 MAX-BR        PIC X(40) VALUE SPACES.
+       01 MIN-FMT       PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 MIN-BR        PIC X(40) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Saida alternativa em CSV (relatorio_vendas.csv)
+      *-----------------------------------------------------------------
+       01 WS-CSV-TOTAL-EDT   PIC Z(9)9.99.
+
+      *    Usado para levar os totais/subtotais/maior/menor semana (as
+      *    mesmas figuras impressas em relatorio_vendas.txt) tambem
+      *    para o CSV, numa segunda secao apos as linhas de detalhe.
+       01 WS-CSV-VAL-EDT     PIC Z(9)9.99.
+       01 WS-CSV-RESUMO-TIPO PIC X(30) VALUE SPACES.
+       01 WS-CSV-RESUMO-DESC PIC X(40) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Ordenacao do CSV de vendas e comparacao com a semana anterior
+      * do mesmo Loja/Depto (so faz sentido com os dados ja ordenados).
+      *-----------------------------------------------------------------
+       01 WS-DATA-CHAVE-TXT     PIC X(8) VALUE SPACES.
+       01 EOF-SORT-FLAG         PIC X VALUE "N".
+
+       01 WS-PREV-VENDA         PIC 9(10)V99 VALUE 0.
+       01 WS-TEM-PREV-FLAG      PIC X VALUE "N".
+           88 TEM-VENDA-ANTERIOR    VALUE "S".
+           88 SEM-VENDA-ANTERIOR    VALUE "N".
+
+       01 WS-VARIACAO           PIC S9(5)V99 VALUE 0.
+       01 WS-VARIACAO-EDT       PIC +Z(4)9.99.
+       01 WS-VAR-TXT            PIC X(20) VALUE SPACES.
+       01 WS-VAR-CSV            PIC X(10) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Sinal e magnitude da variacao percentual, usados para montar o
+      * valor da coluna VARIACAO_SEMANAL do CSV sem os espacos internos
+      * que a supressao de zeros de WS-VARIACAO-EDT deixaria (o CSV
+      * precisa de um numero limpo para ser lido direto por planilha).
+      *-----------------------------------------------------------------
+       01 WS-VAR-SINAL          PIC X VALUE SPACES.
+       01 WS-VAR-MAG            PIC 9(5)V99 VALUE 0.
+       01 WS-VAR-MAG-EDT        PIC Z(4)9.99.
+
+      *-----------------------------------------------------------------
+      * Periodo do relatorio (menor / maior data lida no CSV), apurado
+      * numa primeira passada pelo arquivo antes do processamento.
+      *-----------------------------------------------------------------
+       01 WS-DATA-CHAVE-NUM     PIC 9(8) VALUE 0.
+       01 WS-PERIODO-MENOR-CHV  PIC 9(8) VALUE 99999999.
+       01 WS-PERIODO-MAIOR-CHV  PIC 9(8) VALUE 0.
+       01 WS-PERIODO-MENOR-DT   PIC X(20) VALUE SPACES.
+       01 WS-PERIODO-MAIOR-DT   PIC X(20) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Rollup mensal (totais por mes/ano, independente de loja/depto).
+      *-----------------------------------------------------------------
+       01 WS-MESES-COUNT        PIC 9(3) COMP VALUE 0.
+       01 WS-MES-IDX            PIC 9(3) COMP.
+       01 WS-MES-ACHOU-FLAG     PIC X VALUE "N".
+           88 MES-ACHADO            VALUE "S".
+           88 MES-NAO-ACHADO        VALUE "N".
+
+       01 TABELA-MESES.
+           05 WS-MES-ROW OCCURS 60 TIMES INDEXED BY IX-MES.
+               10 WS-MES-CHAVE      PIC X(6).
+               10 WS-MES-TOTAL      PIC 9(10)V99.
+               10 WS-MES-CONT       PIC 9(10).
+
+       01 WS-MES-FMT-DISPLAY     PIC X(7).
+       01 WS-MES-CONT-EDT        PIC Z(9)9.
+
+      *-----------------------------------------------------------------
+      * Quebra de controle Loja / Departamento
+      *-----------------------------------------------------------------
+       01 WS-PRIMEIRO-REG    PIC X VALUE "S".
+           88 PRIMEIRO-REGISTRO       VALUE "S".
+           88 NAO-PRIMEIRO-REGISTRO   VALUE "N".
+
+       01 WS-STORE-ANT       PIC X(20) VALUE SPACES.
+       01 WS-DEPT-ANT        PIC X(20) VALUE SPACES.
+
+       01 WS-SUBTOTAL-DEPT   PIC 9(10)V99 VALUE 0.
+       01 WS-CONT-DEPT       PIC 9(10) VALUE 0.
+       01 WS-SUBTOTAL-STORE  PIC 9(10)V99 VALUE 0.
+       01 WS-CONT-STORE      PIC 9(10) VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Tabela de features (Temperature, Fuel_Price, CPI, Unemployment,
+      * MarkDown1-5), carregada uma vez e casada com cada linha de venda
+      * por Store + Date.
+      *-----------------------------------------------------------------
+       01 EOF-FEATURES-FLAG      PIC X VALUE "N".
+       01 WS-FEATURES-STATUS     PIC XX VALUE "00".
+
+       01 WS-FEATURES-COUNT      PIC 9(5) COMP VALUE 0.
+       01 WS-FEAT-IDX            PIC 9(5) COMP.
+       01 WS-FEAT-ACHOU          PIC X VALUE "N".
+           88 FEATURE-ACHADA          VALUE "S".
+           88 FEATURE-NAO-ACHADA      VALUE "N".
+
+       01 TABELA-FEATURES.
+           05 FEATURES-ROW OCCURS 9000 TIMES
+                            INDEXED BY IX-FEAT.
+               COPY "featuresrec.cpy" REPLACING ==05== BY ==10==.
+
+       01 WS-LINHA-FEAT           PIC X(120) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Resumo Semana de Feriado x Semana Normal (F-ISHOLIDAY)
+      *-----------------------------------------------------------------
+       01 WS-TOTAL-FERIADO       PIC 9(10)V99 VALUE 0.
+       01 WS-CONT-FERIADO        PIC 9(10) VALUE 0.
+       01 WS-MEDIA-FERIADO       PIC 9(10)V99 VALUE 0.
+       01 WS-MAX-FERIADO         PIC 9(10)V99 VALUE 0.
+       01 WS-MIN-FERIADO         PIC 9(10)V99 VALUE 99999999.99.
+       01 WS-SEMANA-MAIOR-FER    PIC X(20) VALUE SPACES.
+       01 WS-SEMANA-MENOR-FER    PIC X(20) VALUE SPACES.
+
+       01 WS-TOTAL-NORMAL        PIC 9(10)V99 VALUE 0.
+       01 WS-CONT-NORMAL         PIC 9(10) VALUE 0.
+       01 WS-MEDIA-NORMAL        PIC 9(10)V99 VALUE 0.
+       01 WS-MAX-NORMAL          PIC 9(10)V99 VALUE 0.
+       01 WS-MIN-NORMAL          PIC 9(10)V99 VALUE 99999999.99.
+       01 WS-SEMANA-MAIOR-NOR    PIC X(20) VALUE SPACES.
+       01 WS-SEMANA-MENOR-NOR    PIC X(20) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Campos de trabalho da rotina generica de formatacao BR
+      * (usados por FORMATA-BR)
+      *-----------------------------------------------------------------
+       01 WS-FMT-NUM             PIC 9(10)V99.
+       01 WS-FMT-OUT             PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 WS-FMT-BR              PIC X(40).
+
+      *-----------------------------------------------------------------
+      * Validacao / relatorio de rejeitos
+      *-----------------------------------------------------------------
+       01 WS-REGISTRO-VALIDO    PIC X VALUE "S".
+           88 REGISTRO-VALIDO       VALUE "S".
+           88 REGISTRO-INVALIDO     VALUE "N".
+
+       01 WS-MOTIVO-REJEICAO    PIC X(40) VALUE SPACES.
+       01 WS-QTD-VIRGULAS       PIC 9(3) VALUE 0.
+       01 WS-TEST-NUMVAL        PIC 9(3) COMP.
+       01 CONT-REJEITOS         PIC 9(10) VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Checkpoint / reinicio de processamento
+      *-----------------------------------------------------------------
+       01 WS-MODO-RESTART-FLAG  PIC X VALUE "N".
+           88 MODO-RESTART          VALUE "S".
+           88 MODO-NORMAL           VALUE "N".
+
+       01 WS-CKPT-STATUS        PIC XX VALUE "00".
+
+       01 WS-CKPT-ACHOU-FLAG    PIC X VALUE "N".
+           88 CHECKPOINT-ENCONTRADO     VALUE "S".
+           88 CHECKPOINT-NAO-ENCONTRADO VALUE "N".
+
+       01 EOF-CKPT-FLAG         PIC X VALUE "N".
+
+       01 WS-CONT-LEITURAS      PIC 9(10) VALUE 0.
+       01 WS-CKPT-CONT-LIDOS    PIC 9(10) VALUE 0.
+       01 WS-CKPT-CONT-EDT      PIC Z(9)9.
+       01 WS-CKPT-STORE         PIC X(20) VALUE SPACES.
+       01 WS-CKPT-DEPT          PIC X(20) VALUE SPACES.
+       01 WS-CKPT-DATE          PIC X(20) VALUE SPACES.
+       01 WS-SKIP-IDX           PIC 9(10) COMP.
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM INICIALIZA-AMBIENTE
+
+           DISPLAY "=== LENDO CSV ===".
+
+           OPEN INPUT ARQ-CSV
+           OPEN INPUT ARQ-CSV-FEATURES
+
+           IF WS-FEATURES-STATUS NOT = "00"
+               DISPLAY "AVISO: ARQUIVO DE FEATURES NAO ENCONTRADO ("
+                   WS-FEATURES-OUT-PATH ") - STATUS "
+                   WS-FEATURES-STATUS
+                   " - CONTINUANDO SEM DADOS DE FEATURES"
+           END-IF
+
+           OPEN OUTPUT ARQ-REL
+           OPEN OUTPUT ARQ-REJEITOS
+           OPEN OUTPUT ARQ-REL-CSV
+
+           MOVE "MOTIVO; LINHA ORIGINAL" TO LINHA-REJ
+           WRITE LINHA-REJ
+
+           MOVE SPACES TO LINHA-REL-CSV
+           STRING
+               "LOJA,DEPTO,SEMANA,VENDA,TOTAL_ACUMULADO,"
+               "VARIACAO_SEMANAL"
+               DELIMITED BY SIZE
+               INTO LINHA-REL-CSV
+           END-STRING
+           WRITE LINHA-REL-CSV
+
+      *    *> Primeira linha (cabe�alho) - so o CSV de vendas tem uma;
+      *    o arquivo de features (gerado por testeTXT) ja vem sem.
+           READ ARQ-CSV
+
+      *-----------------------------------------------------------------
+      *    Primeira passada: apura o periodo (menor/maior data) do CSV,
+      *    para o cabecalho do relatorio. Depois reabre o arquivo para
+      *    o processamento normal comecar do inicio de novo.
+      *-----------------------------------------------------------------
+           PERFORM CALCULA-PERIODO
+
+           CLOSE ARQ-CSV
+           OPEN INPUT ARQ-CSV
+           READ ARQ-CSV
+           MOVE "N" TO EOF-FLAG
+
+           IF WS-FEATURES-STATUS = "00"
+               PERFORM CARREGA-FEATURES
+           END-IF
+
+           PERFORM VERIFICA-RESTART
+
+           OPEN OUTPUT ARQ-CHECKPOINT
+
+      *    Reabrir o checkpoint para OUTPUT trunca o anterior - regrava
+      *    de imediato a posicao que acabou de ser confirmada, para que
+      *    o arquivo nunca fique vazio entre o restart e o proximo
+      *    ponto de controle (a cada 1000 leituras).
+           IF MODO-RESTART AND CHECKPOINT-ENCONTRADO
+               PERFORM GRAVA-CHECKPOINT-INICIAL
+           END-IF
+
+           MOVE SPACES TO LINHA-REL
+           STRING
+               "RELATORIO DE VENDAS ("   DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PERIODO-MENOR-DT) DELIMITED BY SIZE
+               " - "                     DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PERIODO-MAIOR-DT) DELIMITED BY SIZE
+               ")"                       DELIMITED BY SIZE
+               INTO LINHA-REL
+           END-STRING
+           WRITE LINHA-REL
+
+           MOVE "---------------------------------------------"
+               TO LINHA-REL
+           WRITE LINHA-REL
+
+           IF MODO-RESTART AND CHECKPOINT-ENCONTRADO
+               MOVE WS-CKPT-CONT-LIDOS TO WS-CKPT-CONT-EDT
+               MOVE SPACES TO LINHA-REL
+               STRING
+                   "ATENCAO: EXECUCAO EM MODO RESTART - TOTAIS"
+                   " ABAIXO NAO INCLUEM OS "     DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CKPT-CONT-EDT) DELIMITED BY SIZE
+                   " REGISTROS JA PROCESSADOS ANTES DO CHECKPOINT"
+                       DELIMITED BY SIZE
+                   INTO LINHA-REL
+               END-STRING
+               WRITE LINHA-REL
+
+               MOVE "---------------------------------------------"
+                   TO LINHA-REL
+               WRITE LINHA-REL
+           END-IF
+
+           MOVE SPACES TO LINHA-REL
+
+      ****************************************************************
+           *> ORDENA POR LOJA/DEPTO/DATA E PROCESSA
+      ****************************************************************
+           SORT SORT-CSV
+               ON ASCENDING KEY SORT-STORE
+                                SORT-DEPT
+                                SORT-DATA-CHAVE
+               INPUT PROCEDURE LER-CSV-PARA-SORT
+               OUTPUT PROCEDURE PROCESSA-SORT-SAIDA
+
+      *-----------------------------------------------------------------
+      *    Ultima quebra pendente (fim de arquivo)
+      *-----------------------------------------------------------------
+           IF NAO-PRIMEIRO-REGISTRO
+               PERFORM QUEBRA-DEPT
+               PERFORM QUEBRA-STORE
+           END-IF
+
+           MOVE "---------------------------------------------"
+               TO LINHA-REL
+           WRITE LINHA-REL
+
+      *    Secao de resumo do CSV - as mesmas figuras de totais/maior/
+      *    menor semana/feriado x normal impressas dai em diante no
+      *    relatorio texto, uma linha por figura.
+           MOVE SPACES TO LINHA-REL-CSV
+           STRING
+               "TIPO,DESCRICAO,VALOR"
+               DELIMITED BY SIZE
+               INTO LINHA-REL-CSV
+           END-STRING
+           WRITE LINHA-REL-CSV
+
+           MOVE TOTAL-VENDAS TO TOTAL-FMT
+
+      *  Passando para formato br
+           INSPECT TOTAL-FMT REPLACING ALL "," BY ".".
+
+           MOVE 0 TO POS-ULTIMO.
+           PERFORM VARYING I FROM LENGTH OF TOTAL-FMT BY -1 UNTIL I = 1
+               IF TOTAL-FMT(I:1) = "."
+                MOVE I TO POS-ULTIMO
+                EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF POS-ULTIMO > 0
+               MOVE "," TO TOTAL-FMT(POS-ULTIMO:1)
+           END-IF.
+
+           MOVE TOTAL-FMT TO TOTAL-BR.
+      * Fim formata��o
+
+           DISPLAY TOTAL-BR
+
+           MOVE "TOTAL DE VENDAS: " TO LINHA-REL
+           STRING
+               "TOTAL DE VENDAS: R$ "
+               TOTAL-BR
+               DELIMITED BY SIZE
+               INTO LINHA-REL
+           END-STRING
+           WRITE LINHA-REL
+
+           MOVE "TOTAL_GERAL" TO WS-CSV-RESUMO-TIPO
+           MOVE SPACES TO WS-CSV-RESUMO-DESC
+           MOVE TOTAL-VENDAS TO WS-CSV-VAL-EDT
+           PERFORM GRAVA-CSV-RESUMO
+
+              *> Calcula m��dia de vendas
+           IF CONT-REGISTROS > 0
+               COMPUTE MEDIA-VENDAS = TOTAL-VENDAS / CONT-REGISTROS
+           END-IF.
+
+           MOVE MEDIA-VENDAS TO MEDIA-FMT
+
+           INSPECT MEDIA-FMT REPLACING ALL "," BY ".".
+
+           MOVE 0 TO POS-ULTIMO.
+           PERFORM VARYING I FROM LENGTH OF MEDIA-FMT BY -1 UNTIL I = 1
+               IF MEDIA-FMT(I:1) = "."
+                   MOVE I TO POS-ULTIMO
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF POS-ULTIMO > 0
+               MOVE "," TO MEDIA-FMT(POS-ULTIMO:1)
+           END-IF
+
+           MOVE MEDIA-FMT TO MEDIA-BR.
+
+           MOVE "MEDIA DE VENDA SEMANAIS: " TO LINHA-REL
+           STRING
+               "MEDIA DE VENDAS SEMANAIS: R$ "
+               MEDIA-BR
+               DELIMITED BY SIZE
+               INTO LINHA-REL
+           END-STRING
+           WRITE LINHA-REL
+
+           MOVE "MEDIA_GERAL" TO WS-CSV-RESUMO-TIPO
+           MOVE SPACES TO WS-CSV-RESUMO-DESC
+           MOVE MEDIA-VENDAS TO WS-CSV-VAL-EDT
+           PERFORM GRAVA-CSV-RESUMO
+
+           MOVE "---------------------------------------------"
+               TO LINHA-REL
+           WRITE LINHA-REL
+
+      * Semana com maior venda
+           IF CONT-REGISTROS > 0
+               MOVE SPACES TO LINHA-REL
+               STRING
+                  "DATA MAIOR SEMANA: " SEMANA-MAIOR
+                   "R$ " MAX-BR
+                   INTO LINHA-REL
+               END-STRING
+               WRITE LINHA-REL
+
+               MOVE "MAIOR_SEMANA" TO WS-CSV-RESUMO-TIPO
+               MOVE SPACES TO WS-CSV-RESUMO-DESC
+               STRING "DATA " SEMANA-MAIOR DELIMITED BY SIZE
+                   INTO WS-CSV-RESUMO-DESC
+               END-STRING
+               MOVE MAX-VENDAS TO WS-CSV-VAL-EDT
+               PERFORM GRAVA-CSV-RESUMO
+
+      * Semana com menor venda
+               MOVE SPACES TO LINHA-REL
+               STRING
+                  "DATA MENOR SEMANA: " SEMANA-MENOR
+                   "R$ " MIN-BR
+                   INTO LINHA-REL
+               END-STRING
+               WRITE LINHA-REL
+
+               MOVE "MENOR_SEMANA" TO WS-CSV-RESUMO-TIPO
+               MOVE SPACES TO WS-CSV-RESUMO-DESC
+               STRING "DATA " SEMANA-MENOR DELIMITED BY SIZE
+                   INTO WS-CSV-RESUMO-DESC
+               END-STRING
+               MOVE MIN-VENDAS TO WS-CSV-VAL-EDT
+               PERFORM GRAVA-CSV-RESUMO
+           END-IF
+
+      *-----------------------------------------------------------------
+      *    Resumo Semana de Feriado x Semana Normal
+      *-----------------------------------------------------------------
+           MOVE "==============================================="
+               TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "RESUMO: SEMANAS DE FERIADO x SEMANAS NORMAIS"
+               TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "-----------------------------------------------"
+               TO LINHA-REL
+           WRITE LINHA-REL
+
+           IF WS-CONT-FERIADO > 0
+               COMPUTE WS-MEDIA-FERIADO =
+                   WS-TOTAL-FERIADO / WS-CONT-FERIADO
+           END-IF
+
+           MOVE WS-TOTAL-FERIADO TO WS-FMT-NUM
+           PERFORM FORMATA-BR
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL FERIADO: R$ " WS-FMT-BR
+               DELIMITED BY SIZE INTO LINHA-REL
+           END-STRING
+           WRITE LINHA-REL
+
+           MOVE "TOTAL_FERIADO" TO WS-CSV-RESUMO-TIPO
+           MOVE SPACES TO WS-CSV-RESUMO-DESC
+           MOVE WS-TOTAL-FERIADO TO WS-CSV-VAL-EDT
+           PERFORM GRAVA-CSV-RESUMO
+
+           MOVE WS-MEDIA-FERIADO TO WS-FMT-NUM
+           PERFORM FORMATA-BR
+           MOVE SPACES TO LINHA-REL
+           STRING "MEDIA FERIADO: R$ " WS-FMT-BR
+               DELIMITED BY SIZE INTO LINHA-REL
+           END-STRING
+           WRITE LINHA-REL
+
+           MOVE "MEDIA_FERIADO" TO WS-CSV-RESUMO-TIPO
+           MOVE SPACES TO WS-CSV-RESUMO-DESC
+           MOVE WS-MEDIA-FERIADO TO WS-CSV-VAL-EDT
+           PERFORM GRAVA-CSV-RESUMO
+
+           IF WS-CONT-FERIADO > 0
+               MOVE WS-MAX-FERIADO TO WS-FMT-NUM
+               PERFORM FORMATA-BR
+               MOVE SPACES TO LINHA-REL
+               STRING "MAIOR SEMANA FERIADO: " WS-SEMANA-MAIOR-FER
+                   " R$ " WS-FMT-BR
+                   DELIMITED BY SIZE INTO LINHA-REL
+               END-STRING
+               WRITE LINHA-REL
+
+               MOVE "MAIOR_SEMANA_FERIADO" TO WS-CSV-RESUMO-TIPO
+               MOVE SPACES TO WS-CSV-RESUMO-DESC
+               STRING "DATA " WS-SEMANA-MAIOR-FER DELIMITED BY SIZE
+                   INTO WS-CSV-RESUMO-DESC
+               END-STRING
+               MOVE WS-MAX-FERIADO TO WS-CSV-VAL-EDT
+               PERFORM GRAVA-CSV-RESUMO
+           ELSE
+               MOVE "MAIOR SEMANA FERIADO: SEM DADOS" TO LINHA-REL
+               WRITE LINHA-REL
+           END-IF
+
+           IF WS-CONT-FERIADO > 0
+               MOVE WS-MIN-FERIADO TO WS-FMT-NUM
+               PERFORM FORMATA-BR
+               MOVE SPACES TO LINHA-REL
+               STRING "MENOR SEMANA FERIADO: " WS-SEMANA-MENOR-FER
+                   " R$ " WS-FMT-BR
+                   DELIMITED BY SIZE INTO LINHA-REL
+               END-STRING
+               WRITE LINHA-REL
+
+               MOVE "MENOR_SEMANA_FERIADO" TO WS-CSV-RESUMO-TIPO
+               MOVE SPACES TO WS-CSV-RESUMO-DESC
+               STRING "DATA " WS-SEMANA-MENOR-FER DELIMITED BY SIZE
+                   INTO WS-CSV-RESUMO-DESC
+               END-STRING
+               MOVE WS-MIN-FERIADO TO WS-CSV-VAL-EDT
+               PERFORM GRAVA-CSV-RESUMO
+           ELSE
+               MOVE "MENOR SEMANA FERIADO: SEM DADOS" TO LINHA-REL
+               WRITE LINHA-REL
+           END-IF
+
+           MOVE "-----------------------------------------------"
+               TO LINHA-REL
+           WRITE LINHA-REL
+
+           IF WS-CONT-NORMAL > 0
+               COMPUTE WS-MEDIA-NORMAL =
+                   WS-TOTAL-NORMAL / WS-CONT-NORMAL
+           END-IF
+
+           MOVE WS-TOTAL-NORMAL TO WS-FMT-NUM
+           PERFORM FORMATA-BR
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL SEMANA NORMAL: R$ " WS-FMT-BR
+               DELIMITED BY SIZE INTO LINHA-REL
+           END-STRING
+           WRITE LINHA-REL
+
+           MOVE "TOTAL_NORMAL" TO WS-CSV-RESUMO-TIPO
+           MOVE SPACES TO WS-CSV-RESUMO-DESC
+           MOVE WS-TOTAL-NORMAL TO WS-CSV-VAL-EDT
+           PERFORM GRAVA-CSV-RESUMO
+
+           MOVE WS-MEDIA-NORMAL TO WS-FMT-NUM
+           PERFORM FORMATA-BR
+           MOVE SPACES TO LINHA-REL
+           STRING "MEDIA SEMANA NORMAL: R$ " WS-FMT-BR
+               DELIMITED BY SIZE INTO LINHA-REL
+           END-STRING
+           WRITE LINHA-REL
+
+           MOVE "MEDIA_NORMAL" TO WS-CSV-RESUMO-TIPO
+           MOVE SPACES TO WS-CSV-RESUMO-DESC
+           MOVE WS-MEDIA-NORMAL TO WS-CSV-VAL-EDT
+           PERFORM GRAVA-CSV-RESUMO
+
+           IF WS-CONT-NORMAL > 0
+               MOVE WS-MAX-NORMAL TO WS-FMT-NUM
+               PERFORM FORMATA-BR
+               MOVE SPACES TO LINHA-REL
+               STRING "MAIOR SEMANA NORMAL: " WS-SEMANA-MAIOR-NOR
+                   " R$ " WS-FMT-BR
+                   DELIMITED BY SIZE INTO LINHA-REL
+               END-STRING
+               WRITE LINHA-REL
+
+               MOVE "MAIOR_SEMANA_NORMAL" TO WS-CSV-RESUMO-TIPO
+               MOVE SPACES TO WS-CSV-RESUMO-DESC
+               STRING "DATA " WS-SEMANA-MAIOR-NOR DELIMITED BY SIZE
+                   INTO WS-CSV-RESUMO-DESC
+               END-STRING
+               MOVE WS-MAX-NORMAL TO WS-CSV-VAL-EDT
+               PERFORM GRAVA-CSV-RESUMO
+           ELSE
+               MOVE "MAIOR SEMANA NORMAL: SEM DADOS" TO LINHA-REL
+               WRITE LINHA-REL
+           END-IF
+
+           IF WS-CONT-NORMAL > 0
+               MOVE WS-MIN-NORMAL TO WS-FMT-NUM
+               PERFORM FORMATA-BR
+               MOVE SPACES TO LINHA-REL
+               STRING "MENOR SEMANA NORMAL: " WS-SEMANA-MENOR-NOR
+                   " R$ " WS-FMT-BR
+                   DELIMITED BY SIZE INTO LINHA-REL
+               END-STRING
+               WRITE LINHA-REL
+
+               MOVE "MENOR_SEMANA_NORMAL" TO WS-CSV-RESUMO-TIPO
+               MOVE SPACES TO WS-CSV-RESUMO-DESC
+               STRING "DATA " WS-SEMANA-MENOR-NOR DELIMITED BY SIZE
+                   INTO WS-CSV-RESUMO-DESC
+               END-STRING
+               MOVE WS-MIN-NORMAL TO WS-CSV-VAL-EDT
+               PERFORM GRAVA-CSV-RESUMO
+           ELSE
+               MOVE "MENOR SEMANA NORMAL: SEM DADOS" TO LINHA-REL
+               WRITE LINHA-REL
+           END-IF
+
+           PERFORM IMPRIME-ROLLUP-MENSAL
+
+           DISPLAY "REGISTROS REJEITADOS: " CONT-REJEITOS
+
+           CLOSE ARQ-CSV
+           CLOSE ARQ-CSV-FEATURES
+           CLOSE ARQ-REL
+           CLOSE ARQ-REJEITOS
+           CLOSE ARQ-CHECKPOINT
+           CLOSE ARQ-REL-CSV
+
+           DISPLAY "Relatorio gerado com sucesso!"
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * QUEBRA-DEPT
+      * Imprime o subtotal do departamento corrente e zera acumuladores.
+      *-----------------------------------------------------------------
+       QUEBRA-DEPT.
+
+           IF WS-CONT-DEPT > 0
+               MOVE WS-SUBTOTAL-DEPT TO WS-FMT-NUM
+               PERFORM FORMATA-BR
+
+               MOVE SPACES TO LINHA-REL
+               STRING
+                   "  SUBTOTAL LOJA " WS-STORE-ANT
+                   " DEPTO " WS-DEPT-ANT
+                   ": R$ " WS-FMT-BR
+                   DELIMITED BY SIZE
+                   INTO LINHA-REL
+               END-STRING
+               WRITE LINHA-REL
+
+               MOVE "SUBTOTAL_DEPTO" TO WS-CSV-RESUMO-TIPO
+               MOVE SPACES TO WS-CSV-RESUMO-DESC
+               STRING
+                   "LOJA " WS-STORE-ANT " DEPTO " WS-DEPT-ANT
+                   DELIMITED BY SIZE
+                   INTO WS-CSV-RESUMO-DESC
+               END-STRING
+               MOVE WS-SUBTOTAL-DEPT TO WS-CSV-VAL-EDT
+               PERFORM GRAVA-CSV-RESUMO
+           END-IF.
+
+           MOVE 0 TO WS-SUBTOTAL-DEPT.
+           MOVE 0 TO WS-CONT-DEPT.
+
+      *    A comparacao de venda semanal so faz sentido dentro do
+      *    mesmo Loja/Depto - reinicia a cada quebra.
+           MOVE 0 TO WS-PREV-VENDA.
+           SET SEM-VENDA-ANTERIOR TO TRUE.
+
+       QUEBRA-DEPT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * QUEBRA-STORE
+      * Imprime o subtotal da loja corrente e zera acumuladores.
+      *-----------------------------------------------------------------
+       QUEBRA-STORE.
+
+           IF WS-CONT-STORE > 0
+               MOVE WS-SUBTOTAL-STORE TO WS-FMT-NUM
+               PERFORM FORMATA-BR
+
+               MOVE SPACES TO LINHA-REL
+               STRING
+                   "SUBTOTAL LOJA " WS-STORE-ANT
+                   ": R$ " WS-FMT-BR
+                   DELIMITED BY SIZE
+                   INTO LINHA-REL
+               END-STRING
+               WRITE LINHA-REL
+
+               MOVE "-----"
+                   TO LINHA-REL
+               WRITE LINHA-REL
+
+               MOVE "SUBTOTAL_LOJA" TO WS-CSV-RESUMO-TIPO
+               MOVE SPACES TO WS-CSV-RESUMO-DESC
+               STRING
+                   "LOJA " WS-STORE-ANT
+                   DELIMITED BY SIZE
+                   INTO WS-CSV-RESUMO-DESC
+               END-STRING
+               MOVE WS-SUBTOTAL-STORE TO WS-CSV-VAL-EDT
+               PERFORM GRAVA-CSV-RESUMO
+           END-IF.
+
+           MOVE 0 TO WS-SUBTOTAL-STORE.
+           MOVE 0 TO WS-CONT-STORE.
+
+       QUEBRA-STORE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CARREGA-FEATURES
+      * Le por inteiro o arquivo de features de largura fixa (gravado
+      * por testeTXT a partir do mesmo layout FEATURESREC - sem linha
+      * de cabecalho) e monta a TABELA-FEATURES em memoria, para ser
+      * casada por Store + Date com cada linha de venda.
+      *-----------------------------------------------------------------
+       CARREGA-FEATURES.
+
+           PERFORM UNTIL EOF-FEATURES-FLAG = "S"
+                      OR WS-FEATURES-COUNT = 9000
+
+               READ ARQ-CSV-FEATURES
+                   AT END MOVE "S" TO EOF-FEATURES-FLAG
+               END-READ
+
+               IF EOF-FEATURES-FLAG NOT = "S"
+                   ADD 1 TO WS-FEATURES-COUNT
+                   SET IX-FEAT TO WS-FEATURES-COUNT
+
+                   MOVE FTI-STORE       TO FT-STORE(IX-FEAT)
+                   MOVE FTI-DATE        TO FT-DATE(IX-FEAT)
+                   MOVE FTI-TEMP        TO FT-TEMP(IX-FEAT)
+                   MOVE FTI-FUEL        TO FT-FUEL(IX-FEAT)
+                   MOVE FTI-MARKDOWN1   TO FT-MARKDOWN1(IX-FEAT)
+                   MOVE FTI-MARKDOWN2   TO FT-MARKDOWN2(IX-FEAT)
+                   MOVE FTI-MARKDOWN3   TO FT-MARKDOWN3(IX-FEAT)
+                   MOVE FTI-MARKDOWN4   TO FT-MARKDOWN4(IX-FEAT)
+                   MOVE FTI-MARKDOWN5   TO FT-MARKDOWN5(IX-FEAT)
+                   MOVE FTI-CPI         TO FT-CPI(IX-FEAT)
+                   MOVE FTI-UNEMPLOYMENT TO FT-UNEMPLOYMENT(IX-FEAT)
+                   MOVE FTI-ISHOLIDAY   TO FT-ISHOLIDAY(IX-FEAT)
+               END-IF
+
+           END-PERFORM
+
+           IF WS-FEATURES-COUNT = 9000 AND EOF-FEATURES-FLAG NOT = "S"
+               DISPLAY "AVISO: TABELA-FEATURES CHEIA (9000) - LINHAS "
+                   "ALEM DO LIMITE FORAM IGNORADAS"
+           END-IF.
+
+       CARREGA-FEATURES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * BUSCA-FEATURES
+      * Procura na TABELA-FEATURES a linha cujo Store + Date batem com
+      * a linha de venda corrente (F-STORE / F-DATE).
+      *-----------------------------------------------------------------
+       BUSCA-FEATURES.
+
+           SET FEATURE-NAO-ACHADA TO TRUE
+           SET IX-FEAT TO 1
+
+           PERFORM VARYING WS-FEAT-IDX FROM 1 BY 1
+               UNTIL WS-FEAT-IDX > WS-FEATURES-COUNT
+                  OR FEATURE-ACHADA
+
+               SET IX-FEAT TO WS-FEAT-IDX
+
+               IF F-STORE = FT-STORE(IX-FEAT)
+                  AND F-DATE = FT-DATE(IX-FEAT)
+                   SET FEATURE-ACHADA TO TRUE
+               END-IF
+
+           END-PERFORM.
+
+       BUSCA-FEATURES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * FORMATA-BR
+      * Recebe um valor em WS-FMT-NUM e devolve em WS-FMT-BR o mesmo
+      * valor formatado como moeda no padrao brasileiro (ponto de milhar,
+      * virgula decimal).
+      *-----------------------------------------------------------------
+       FORMATA-BR.
+
+           MOVE WS-FMT-NUM TO WS-FMT-OUT
+           INSPECT WS-FMT-OUT REPLACING ALL "," BY "."
+           MOVE 0 TO POS-ULTIMO
+           PERFORM VARYING I FROM LENGTH OF WS-FMT-OUT BY -1
+               UNTIL I = 1
+               IF WS-FMT-OUT(I:1) = "."
+                   MOVE I TO POS-ULTIMO
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF POS-ULTIMO > 0
+               MOVE "," TO WS-FMT-OUT(POS-ULTIMO:1)
+           END-IF
+           MOVE WS-FMT-OUT TO WS-FMT-BR.
+
+       FORMATA-BR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * GRAVA-CSV-RESUMO
+      * Grava em ARQ-REL-CSV uma linha da secao de resumo (totais,
+      * subtotais, maior/menor semana, feriado x normal) usando o tipo
+      * em WS-CSV-RESUMO-TIPO, a descricao em WS-CSV-RESUMO-DESC e o
+      * valor ja convertido em WS-CSV-VAL-EDT - as mesmas figuras que
+      * relatorio_vendas.txt imprime, so que num formato que a planilha
+      * consegue ler direto (sem separador de milhar nem texto colado
+      * ao numero).
+      *-----------------------------------------------------------------
+       GRAVA-CSV-RESUMO.
+
+           MOVE SPACES TO LINHA-REL-CSV
+           STRING
+               FUNCTION TRIM(WS-CSV-RESUMO-TIPO) DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-RESUMO-DESC) DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-VAL-EDT)     DELIMITED BY SIZE
+               INTO LINHA-REL-CSV
+           END-STRING
+           WRITE LINHA-REL-CSV.
+
+       GRAVA-CSV-RESUMO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDA-REGISTRO
+      * Confere se a linha de venda corrente (ja separada em F-STORE,
+      * F-DEPT, F-DATE, F-W_SALES, F-ISHOLIDAY) esta apta a ser somada
+      * no relatorio. Registra em WS-MOTIVO-REJEICAO o primeiro problema
+      * encontrado.
+      *-----------------------------------------------------------------
+       VALIDA-REGISTRO.
+
+           SET REGISTRO-VALIDO TO TRUE
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+
+           MOVE 0 TO WS-QTD-VIRGULAS
+           INSPECT LINHA-CSV TALLYING WS-QTD-VIRGULAS FOR ALL ","
+           IF WS-QTD-VIRGULAS NOT = 4
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE "NUMERO DE CAMPOS INVALIDO" TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           IF REGISTRO-VALIDO AND F-STORE = SPACES
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE "LOJA (STORE) EM BRANCO" TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           IF REGISTRO-VALIDO
+               COMPUTE WS-TEST-NUMVAL = FUNCTION TEST-NUMVAL(F-STORE)
+               IF WS-TEST-NUMVAL NOT = 0
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "LOJA (STORE) NAO NUMERICA"
+                       TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF REGISTRO-VALIDO AND F-DEPT = SPACES
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE "DEPARTAMENTO (DEPT) EM BRANCO"
+                   TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           IF REGISTRO-VALIDO
+               COMPUTE WS-TEST-NUMVAL = FUNCTION TEST-NUMVAL(F-DEPT)
+               IF WS-TEST-NUMVAL NOT = 0
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "DEPARTAMENTO (DEPT) NAO NUMERICO"
+                       TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF REGISTRO-VALIDO
+               IF F-DATE(1:2) NOT NUMERIC
+                  OR F-DATE(4:2) NOT NUMERIC
+                  OR F-DATE(7:4) NOT NUMERIC
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "DATA (DATE) INVALIDA" TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF REGISTRO-VALIDO AND F-W_SALES = SPACES
+               SET REGISTRO-INVALIDO TO TRUE
+               MOVE "VALOR DE VENDA EM BRANCO" TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           IF REGISTRO-VALIDO
+               COMPUTE WS-TEST-NUMVAL = FUNCTION TEST-NUMVAL(F-W_SALES)
+               IF WS-TEST-NUMVAL NOT = 0
+                   SET REGISTRO-INVALIDO TO TRUE
+                   MOVE "VALOR DE VENDA NAO NUMERICO"
+                       TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+       VALIDA-REGISTRO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * REGISTRA-REJEITO
+      * Grava a linha original do CSV e o motivo da rejeicao em
+      * ARQ-REJEITOS, para conferencia posterior no extrato de origem.
+      *-----------------------------------------------------------------
+       REGISTRA-REJEITO.
+
+           ADD 1 TO CONT-REJEITOS
+
+           MOVE SPACES TO LINHA-REJ
+           STRING
+               FUNCTION TRIM(WS-MOTIVO-REJEICAO) DELIMITED BY SIZE
+               "; "                               DELIMITED BY SIZE
+               LINHA-CSV                          DELIMITED BY SIZE
+               INTO LINHA-REJ
+           END-STRING
+           WRITE LINHA-REJ.
+
+       REGISTRA-REJEITO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * INICIALIZA-AMBIENTE
+      * Le os nomes de arquivo de entrada/saida de variaveis de
+      * ambiente, permitindo apontar o job para o extrato da semana sem
+      * recompilar. Se a variavel nao estiver definida, assume um nome
+      * default no diretorio corrente.
+      *-----------------------------------------------------------------
+       INICIALIZA-AMBIENTE.
+
+           ACCEPT WS-SALES-CSV-PATH FROM ENVIRONMENT "SALES_CSV"
+               ON EXCEPTION
+                   MOVE "sales_data_t.csv" TO WS-SALES-CSV-PATH
+           END-ACCEPT
+
+      *    Arquivo de features de largura fixa gravado por testeTXT
+      *    (mesma variavel de ambiente FEATURES_OUT usada la para o
+      *    arquivo de saida) - testeTXT precisa rodar antes deste job.
+           ACCEPT WS-FEATURES-OUT-PATH FROM ENVIRONMENT "FEATURES_OUT"
+               ON EXCEPTION
+                   MOVE "features_data.dat" TO WS-FEATURES-OUT-PATH
+           END-ACCEPT
+
+           ACCEPT WS-RELATORIO-TXT-PATH FROM ENVIRONMENT "RELATORIO_TXT"
+               ON EXCEPTION
+                   MOVE "relatorio_vendas.txt" TO WS-RELATORIO-TXT-PATH
+           END-ACCEPT
+
+           ACCEPT WS-REJEITOS-TXT-PATH FROM ENVIRONMENT "REJEITOS_TXT"
+               ON EXCEPTION
+                   MOVE "relatorio_rejeitos.txt" TO WS-REJEITOS-TXT-PATH
+           END-ACCEPT
+
+           ACCEPT WS-CHECKPOINT-PATH FROM ENVIRONMENT "CHECKPOINT_FILE"
+               ON EXCEPTION
+                   MOVE "checkpoint.dat" TO WS-CHECKPOINT-PATH
+           END-ACCEPT
+
+           ACCEPT WS-MODO-RESTART-FLAG FROM ENVIRONMENT "RESTART_MODE"
+               ON EXCEPTION
+                   MOVE "N" TO WS-MODO-RESTART-FLAG
+           END-ACCEPT
+
+           ACCEPT WS-RELATORIO-CSV-PATH FROM ENVIRONMENT "RELATORIO_CSV"
+               ON EXCEPTION
+                   MOVE "relatorio_vendas.csv" TO WS-RELATORIO-CSV-PATH
+           END-ACCEPT.
+
+       INICIALIZA-AMBIENTE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VERIFICA-RESTART
+      * Quando RESTART_MODE = "S", le o checkpoint da execucao anterior
+      * e reposiciona ARQ-CSV logo apos o ultimo registro ja processado,
+      * para retomar um job interrompido sem reprocessar tudo de novo.
+      *-----------------------------------------------------------------
+       VERIFICA-RESTART.
+
+           IF MODO-RESTART
+               PERFORM CARREGA-CHECKPOINT
+               IF CHECKPOINT-ENCONTRADO
+                   PERFORM REPOSICIONA-CSV
+                   DISPLAY "RETOMANDO APOS " WS-CKPT-CONT-LIDOS
+                       " REGISTROS JA PROCESSADOS"
+               ELSE
+                   DISPLAY "NENHUM CHECKPOINT ENCONTRADO - "
+                       "INICIANDO DO ZERO"
+               END-IF
+           END-IF.
+
+       VERIFICA-RESTART-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CARREGA-CHECKPOINT
+      * Le ate o fim do arquivo de checkpoint da execucao anterior e
+      * mantem em WS-CKPT-CONT-LIDOS / WS-CKPT-STORE / WS-CKPT-DEPT /
+      * WS-CKPT-DATE os dados do ultimo checkpoint gravado.
+      *-----------------------------------------------------------------
+       CARREGA-CHECKPOINT.
+
+           SET CHECKPOINT-NAO-ENCONTRADO TO TRUE
+           MOVE "N" TO EOF-CKPT-FLAG
+
+           OPEN INPUT ARQ-CHECKPOINT
+
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL EOF-CKPT-FLAG = "S"
+                   READ ARQ-CHECKPOINT
+                       AT END
+                           MOVE "S" TO EOF-CKPT-FLAG
+                       NOT AT END
+                           SET CHECKPOINT-ENCONTRADO TO TRUE
+                           UNSTRING LINHA-CKPT
+                               DELIMITED BY SPACE
+                               INTO WS-CKPT-CONT-LIDOS
+                                    WS-CKPT-STORE
+                                    WS-CKPT-DEPT
+                                    WS-CKPT-DATE
+                           END-UNSTRING
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+       CARREGA-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * REPOSICIONA-CSV
+      * Descarta da ARQ-CSV os registros ja contabilizados no ultimo
+      * checkpoint, deixando a leitura pronta para continuar do ponto
+      * em que a execucao anterior parou.
+      *-----------------------------------------------------------------
+       REPOSICIONA-CSV.
+
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-CKPT-CONT-LIDOS
+                  OR EOF-FLAG = "S"
+
+               READ ARQ-CSV
+                   AT END MOVE "S" TO EOF-FLAG
+               END-READ
+
+           END-PERFORM.
+
+           MOVE WS-CKPT-CONT-LIDOS TO WS-CONT-LEITURAS.
+
+       REPOSICIONA-CSV-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * GRAVA-CHECKPOINT
+      * Grava no arquivo de checkpoint a quantidade de registros lidos
+      * ate agora e a chave (loja/depto/data) do ultimo lido, para uso
+      * por um reinicio futuro.
+      *-----------------------------------------------------------------
+       GRAVA-CHECKPOINT.
+
+           MOVE SPACES TO LINHA-CKPT
+           STRING
+               WS-CONT-LEITURAS   DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               F-STORE            DELIMITED BY SPACE
+               " "                DELIMITED BY SIZE
+               F-DEPT             DELIMITED BY SPACE
+               " "                DELIMITED BY SIZE
+               F-DATE             DELIMITED BY SPACE
+               INTO LINHA-CKPT
+           END-STRING
+           WRITE LINHA-CKPT.
+
+       GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * GRAVA-CHECKPOINT-INICIAL
+      * Logo depois que MAIN-PROCEDURE reabre ARQ-CHECKPOINT para
+      * OUTPUT (o que trunca o arquivo da execucao anterior), regrava
+      * nele a mesma posicao (WS-CKPT-CONT-LIDOS/STORE/DEPT/DATE) que
+      * REPOSICIONA-CSV acabou de confirmar - assim, se a execucao
+      * retomada cair antes do proximo ponto de controle de
+      * GRAVA-CHECKPOINT, o arquivo nao fica vazio e um novo restart
+      * nao volta para o zero.
+      *-----------------------------------------------------------------
+       GRAVA-CHECKPOINT-INICIAL.
+
+           MOVE SPACES TO LINHA-CKPT
+           STRING
+               WS-CKPT-CONT-LIDOS DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               WS-CKPT-STORE      DELIMITED BY SPACE
+               " "                DELIMITED BY SIZE
+               WS-CKPT-DEPT       DELIMITED BY SPACE
+               " "                DELIMITED BY SIZE
+               WS-CKPT-DATE       DELIMITED BY SPACE
+               INTO LINHA-CKPT
+           END-STRING
+           WRITE LINHA-CKPT.
+
+       GRAVA-CHECKPOINT-INICIAL-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CALCULA-PERIODO
+      * Le o ARQ-CSV do inicio ao fim (o cabecalho ja foi lido em
+      * MAIN-PROCEDURE) so para apurar a menor e a maior data de venda,
+      * usadas no cabecalho do relatorio. O arquivo e reaberto depois,
+      * para o processamento normal comecar do primeiro registro.
+      *-----------------------------------------------------------------
+       CALCULA-PERIODO.
+
+           PERFORM UNTIL EOF-FLAG = "S"
+
+               READ ARQ-CSV
+                   AT END MOVE "S" TO EOF-FLAG
+               END-READ
+
+               IF EOF-FLAG NOT = "S"
+
+                   MOVE SPACES TO F-STORE F-DEPT F-DATE
+                                  F-W_SALES F-ISHOLIDAY
+
+                   UNSTRING LINHA-CSV
+                       DELIMITED BY ","
+                       INTO F-STORE F-DEPT F-DATE
+                            F-W_SALES F-ISHOLIDAY
+                   END-UNSTRING
+
+                   IF F-DATE(1:2) IS NUMERIC
+                      AND F-DATE(4:2) IS NUMERIC
+                      AND F-DATE(7:4) IS NUMERIC
+
+                       MOVE SPACES TO WS-DATA-CHAVE-TXT
+                       STRING
+                           F-DATE(7:4) F-DATE(4:2) F-DATE(1:2)
+                           DELIMITED BY SIZE
+                           INTO WS-DATA-CHAVE-TXT
+                       END-STRING
+                       MOVE WS-DATA-CHAVE-TXT TO WS-DATA-CHAVE-NUM
+
+                       IF WS-DATA-CHAVE-NUM < WS-PERIODO-MENOR-CHV
+                           MOVE WS-DATA-CHAVE-NUM
+                               TO WS-PERIODO-MENOR-CHV
+                           MOVE F-DATE TO WS-PERIODO-MENOR-DT
+                       END-IF
+
+                       IF WS-DATA-CHAVE-NUM > WS-PERIODO-MAIOR-CHV
+                           MOVE WS-DATA-CHAVE-NUM
+                               TO WS-PERIODO-MAIOR-CHV
+                           MOVE F-DATE TO WS-PERIODO-MAIOR-DT
+                       END-IF
+
+                   END-IF
+
+               END-IF
+
+           END-PERFORM.
+
+       CALCULA-PERIODO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * LER-CSV-PARA-SORT
+      * INPUT PROCEDURE do SORT: le ARQ-CSV, valida cada linha (grava
+      * rejeitos como antes) e envia ao arquivo de trabalho do SORT,
+      * ja com as chaves numericas de Loja/Depto/Data derivadas, as
+      * linhas que passaram na validacao.
+      *-----------------------------------------------------------------
+       LER-CSV-PARA-SORT.
+
+           PERFORM UNTIL EOF-FLAG = "S"
+
+               READ ARQ-CSV
+                   AT END MOVE "S" TO EOF-FLAG
+               END-READ
+
+               IF EOF-FLAG NOT = "S"
+
+                   MOVE SPACES TO
+                       F-STORE
+                       F-DEPT
+                       F-DATE
+                       F-W_SALES
+                       F-ISHOLIDAY
+
+                   UNSTRING LINHA-CSV
+                       DELIMITED BY ","
+                       INTO F-STORE
+                            F-DEPT
+                            F-DATE
+                            F-W_SALES
+                            F-ISHOLIDAY
+                   END-UNSTRING
+
+      *-----------------------------------------------------------------
+      *        Checkpoint de progresso: grava a cada 1000 leituras
+      *-----------------------------------------------------------------
+                   ADD 1 TO WS-CONT-LEITURAS
+
+                   IF FUNCTION MOD(WS-CONT-LEITURAS, 1000) = 0
+                       PERFORM GRAVA-CHECKPOINT
+                   END-IF
+
+                   PERFORM VALIDA-REGISTRO
+
+                   IF REGISTRO-INVALIDO
+                       PERFORM REGISTRA-REJEITO
+                   ELSE
+                       MOVE SPACES TO WS-DATA-CHAVE-TXT
+                       STRING
+                           F-DATE(7:4) F-DATE(4:2) F-DATE(1:2)
+                           DELIMITED BY SIZE
+                           INTO WS-DATA-CHAVE-TXT
+                       END-STRING
+
+                       MOVE FUNCTION NUMVAL(F-STORE) TO SORT-STORE
+                       MOVE FUNCTION NUMVAL(F-DEPT)  TO SORT-DEPT
+                       MOVE WS-DATA-CHAVE-TXT        TO SORT-DATA-CHAVE
+                       MOVE LINHA-CSV                TO SORT-LINHA
+
+                       RELEASE SORT-REC
+                   END-IF
+
+               END-IF
+
+           END-PERFORM.
+
+       LER-CSV-PARA-SORT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * PROCESSA-SORT-SAIDA
+      * OUTPUT PROCEDURE do SORT: recebe as vendas ja ordenadas por
+      * Loja/Depto/Data e repete o processamento de detalhe/acumulo que
+      * antes rodava dentro do laco de leitura direto do ARQ-CSV, agora
+      * acrescido da comparacao com a venda da semana anterior do mesmo
+      * Loja/Depto e do acumulo do rollup mensal.
+      *-----------------------------------------------------------------
+       PROCESSA-SORT-SAIDA.
+
+           PERFORM UNTIL EOF-SORT-FLAG = "S"
+
+               RETURN SORT-CSV
+                   AT END MOVE "S" TO EOF-SORT-FLAG
+               END-RETURN
+
+               IF EOF-SORT-FLAG NOT = "S"
+
+                   MOVE SPACES TO
+                       F-STORE
+                       F-DEPT
+                       F-DATE
+                       F-W_SALES
+                       F-ISHOLIDAY
+
+                   UNSTRING SORT-LINHA
+                       DELIMITED BY ","
+                       INTO F-STORE
+                            F-DEPT
+                            F-DATE
+                            F-W_SALES
+                            F-ISHOLIDAY
+                   END-UNSTRING
+
+      *-----------------------------------------------------------------
+      *        Quebra de controle: dispara quando loja ou depto mudam
+      *-----------------------------------------------------------------
+                   IF NAO-PRIMEIRO-REGISTRO
+                       IF F-STORE NOT = WS-STORE-ANT
+                           PERFORM QUEBRA-DEPT
+                           PERFORM QUEBRA-STORE
+                       ELSE
+                           IF F-DEPT NOT = WS-DEPT-ANT
+                               PERFORM QUEBRA-DEPT
+                           END-IF
+                       END-IF
+                   END-IF
+
+                   IF PRIMEIRO-REGISTRO
+                       MOVE F-STORE TO WS-STORE-ANT
+                       MOVE F-DEPT  TO WS-DEPT-ANT
+                       SET NAO-PRIMEIRO-REGISTRO TO TRUE
+                   END-IF
+
+                   PERFORM BUSCA-FEATURES
+
+                   MOVE SPACES TO WS-LINHA-FEAT
+
+                   IF FEATURE-ACHADA
+                       STRING
+                           "TEMP="        DELIMITED BY SIZE
+                           FT-TEMP(IX-FEAT)        DELIMITED BY SPACE
+                           " FUEL="       DELIMITED BY SIZE
+                           FT-FUEL(IX-FEAT)        DELIMITED BY SPACE
+                           " CPI="        DELIMITED BY SIZE
+                           FT-CPI(IX-FEAT)         DELIMITED BY SPACE
+                           " DESEMPREGO=" DELIMITED BY SIZE
+                           FT-UNEMPLOYMENT(IX-FEAT) DELIMITED BY SPACE
+                           " MKDN1="      DELIMITED BY SIZE
+                           FT-MARKDOWN1(IX-FEAT)   DELIMITED BY SPACE
+                           " MKDN2="      DELIMITED BY SIZE
+                           FT-MARKDOWN2(IX-FEAT)   DELIMITED BY SPACE
+                           " MKDN3="      DELIMITED BY SIZE
+                           FT-MARKDOWN3(IX-FEAT)   DELIMITED BY SPACE
+                           " MKDN4="      DELIMITED BY SIZE
+                           FT-MARKDOWN4(IX-FEAT)   DELIMITED BY SPACE
+                           " MKDN5="      DELIMITED BY SIZE
+                           FT-MARKDOWN5(IX-FEAT)   DELIMITED BY SPACE
+                           INTO WS-LINHA-FEAT
+                       END-STRING
+                   ELSE
+                       MOVE "(SEM FEATURES PARA A LOJA/DATA)"
+                           TO WS-LINHA-FEAT
+                   END-IF
+
+                   COMPUTE WS-W_SALES-NUM = FUNCTION NUMVAL(F-W_SALES)
+
+      *-----------------------------------------------------------------
+      *        Variacao percentual contra a semana anterior do mesmo
+      *        Loja/Depto (dados ja vem ordenados por data).
+      *-----------------------------------------------------------------
+                   MOVE SPACES TO WS-VAR-TXT
+                   MOVE SPACES TO WS-VAR-CSV
+                   IF TEM-VENDA-ANTERIOR AND WS-PREV-VENDA > 0
+                       COMPUTE WS-VARIACAO ROUNDED =
+                           ((WS-W_SALES-NUM - WS-PREV-VENDA)
+                               / WS-PREV-VENDA) * 100
+                       MOVE WS-VARIACAO TO WS-VARIACAO-EDT
+                       STRING
+                           "VAR_SEMANA="     DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-VARIACAO-EDT)
+                               DELIMITED BY SIZE
+                           "%"               DELIMITED BY SIZE
+                           INTO WS-VAR-TXT
+                       END-STRING
+                       IF WS-VARIACAO < 0
+                           MOVE "-" TO WS-VAR-SINAL
+                           COMPUTE WS-VAR-MAG = WS-VARIACAO * -1
+                       ELSE
+                           MOVE "+" TO WS-VAR-SINAL
+                           MOVE WS-VARIACAO TO WS-VAR-MAG
+                       END-IF
+                       MOVE WS-VAR-MAG TO WS-VAR-MAG-EDT
+                       STRING
+                           WS-VAR-SINAL DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-VAR-MAG-EDT)
+                               DELIMITED BY SIZE
+                           INTO WS-VAR-CSV
+                       END-STRING
+                   ELSE
+                       MOVE "VAR_SEMANA=N/D" TO WS-VAR-TXT
+                       MOVE "N/D" TO WS-VAR-CSV
+                   END-IF
+
+                   MOVE SPACES TO LINHA-REL
+                   STRING
+                       " "          DELIMITED BY SIZE
+                        "SEMANA " F-DATE       DELIMITED BY SIZE
+                       " "          DELIMITED BY SIZE
+                       F-W_SALES    DELIMITED BY SIZE
+                       "  "         DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-VAR-TXT) DELIMITED BY SIZE
+                       "  "         DELIMITED BY SIZE
+                       WS-LINHA-FEAT DELIMITED BY SIZE
+                       INTO LINHA-REL
+                   END-STRING
+
+                   WRITE LINHA-REL
+
+      * Atualiza total de vendas
+                   COMPUTE TOTAL-VENDAS = TOTAL-VENDAS + WS-W_SALES-NUM
+                   ADD 1 TO CONT-REGISTROS
+
+                   PERFORM ACUMULA-MES
+
+      * Grava a mesma linha no relatorio em formato CSV
+                   MOVE TOTAL-VENDAS TO WS-CSV-TOTAL-EDT
+                   MOVE SPACES TO LINHA-REL-CSV
+                   STRING
+                       FUNCTION TRIM(F-STORE)   DELIMITED BY SIZE
+                       ","                      DELIMITED BY SIZE
+                       FUNCTION TRIM(F-DEPT)    DELIMITED BY SIZE
+                       ","                      DELIMITED BY SIZE
+                       FUNCTION TRIM(F-DATE)    DELIMITED BY SIZE
+                       ","                      DELIMITED BY SIZE
+                       FUNCTION TRIM(F-W_SALES) DELIMITED BY SIZE
+                       ","                      DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CSV-TOTAL-EDT) DELIMITED BY SIZE
+                       ","                      DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-VAR-CSV) DELIMITED BY SIZE
+                       INTO LINHA-REL-CSV
+                   END-STRING
+                   WRITE LINHA-REL-CSV
+
+      * Acumula subtotais de loja / depto corrente
+                   COMPUTE WS-SUBTOTAL-DEPT =
+                       WS-SUBTOTAL-DEPT + WS-W_SALES-NUM
+                   ADD 1 TO WS-CONT-DEPT
+                   COMPUTE WS-SUBTOTAL-STORE =
+                       WS-SUBTOTAL-STORE + WS-W_SALES-NUM
+                   ADD 1 TO WS-CONT-STORE
+
+      * Verifica maior venda
+                   IF WS-W_SALES-NUM > MAX-VENDAS
+                       MOVE WS-W_SALES-NUM TO MAX-VENDAS
+                       MOVE F-DATE TO SEMANA-MAIOR
+                   END-IF
+      * Verifica menor venda
+                   IF WS-W_SALES-NUM < MIN-VENDAS
+                       MOVE WS-W_SALES-NUM TO MIN-VENDAS
+                       MOVE F-DATE TO SEMANA-MENOR
+                   END-IF
+
+      * Acumula resumo feriado x semana normal
+                   IF F-ISHOLIDAY = "TRUE"
+                       COMPUTE WS-TOTAL-FERIADO =
+                           WS-TOTAL-FERIADO + WS-W_SALES-NUM
+                       ADD 1 TO WS-CONT-FERIADO
+                       IF WS-W_SALES-NUM > WS-MAX-FERIADO
+                           MOVE WS-W_SALES-NUM TO WS-MAX-FERIADO
+                           MOVE F-DATE TO WS-SEMANA-MAIOR-FER
+                       END-IF
+                       IF WS-W_SALES-NUM < WS-MIN-FERIADO
+                           MOVE WS-W_SALES-NUM TO WS-MIN-FERIADO
+                           MOVE F-DATE TO WS-SEMANA-MENOR-FER
+                       END-IF
+                   ELSE
+                       COMPUTE WS-TOTAL-NORMAL =
+                           WS-TOTAL-NORMAL + WS-W_SALES-NUM
+                       ADD 1 TO WS-CONT-NORMAL
+                       IF WS-W_SALES-NUM > WS-MAX-NORMAL
+                           MOVE WS-W_SALES-NUM TO WS-MAX-NORMAL
+                           MOVE F-DATE TO WS-SEMANA-MAIOR-NOR
+                       END-IF
+                       IF WS-W_SALES-NUM < WS-MIN-NORMAL
+                           MOVE WS-W_SALES-NUM TO WS-MIN-NORMAL
+                           MOVE F-DATE TO WS-SEMANA-MENOR-NOR
+                       END-IF
+                   END-IF
+
+                   MOVE MAX-VENDAS TO MAX-FMT
+                   INSPECT MAX-FMT REPLACING ALL "," BY "."
+                   MOVE 0 TO POS-ULTIMO
+                   PERFORM VARYING I FROM LENGTH OF MAX-FMT BY -1
+                   UNTIL I = 1
+                       IF MAX-FMT(I:1) = "."
+                           MOVE I TO POS-ULTIMO
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF POS-ULTIMO > 0
+                       MOVE "," TO MAX-FMT(POS-ULTIMO:1)
+                   END-IF
+                   MOVE MAX-FMT TO MAX-BR
+
+      * Formata menor venda
+                   MOVE MIN-VENDAS TO MIN-FMT
+                   INSPECT MIN-FMT REPLACING ALL "," BY "."
+                   MOVE 0 TO POS-ULTIMO
+                   PERFORM VARYING I FROM LENGTH OF MIN-FMT BY -1
+                   UNTIL I = 1
+                       IF MIN-FMT(I:1) = "."
+                           MOVE I TO POS-ULTIMO
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF POS-ULTIMO > 0
+                       MOVE "," TO MIN-FMT(POS-ULTIMO:1)
+                   END-IF
+                   MOVE MIN-FMT TO MIN-BR
+
+                   MOVE WS-W_SALES-NUM TO WS-PREV-VENDA
+                   SET TEM-VENDA-ANTERIOR TO TRUE
+
+                   MOVE F-STORE TO WS-STORE-ANT
+                   MOVE F-DEPT  TO WS-DEPT-ANT
+
+               END-IF
+
+           END-PERFORM.
+
+       PROCESSA-SORT-SAIDA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * ACUMULA-MES
+      * Soma a venda corrente (WS-W_SALES-NUM / F-DATE) no total do mes
+      * (AAAAMM) correspondente na TABELA-MESES, criando uma linha nova
+      * na tabela na primeira vez que o mes aparece.
+      *-----------------------------------------------------------------
+       ACUMULA-MES.
+
+           SET MES-NAO-ACHADO TO TRUE
+           SET IX-MES TO 1
+
+           PERFORM VARYING WS-MES-IDX FROM 1 BY 1
+               UNTIL WS-MES-IDX > WS-MESES-COUNT
+                  OR MES-ACHADO
+
+               SET IX-MES TO WS-MES-IDX
+
+               IF F-DATE(7:4) = WS-MES-CHAVE(IX-MES)(1:4)
+                  AND F-DATE(4:2) = WS-MES-CHAVE(IX-MES)(5:2)
+                   SET MES-ACHADO TO TRUE
+               END-IF
+
+           END-PERFORM
+
+           IF MES-NAO-ACHADO AND WS-MESES-COUNT < 60
+               ADD 1 TO WS-MESES-COUNT
+               SET IX-MES TO WS-MESES-COUNT
+               MOVE SPACES TO WS-MES-CHAVE(IX-MES)
+               STRING
+                   F-DATE(7:4) F-DATE(4:2)
+                   DELIMITED BY SIZE
+                   INTO WS-MES-CHAVE(IX-MES)
+               END-STRING
+               MOVE 0 TO WS-MES-TOTAL(IX-MES)
+               MOVE 0 TO WS-MES-CONT(IX-MES)
+           END-IF
+
+           IF MES-NAO-ACHADO AND WS-MESES-COUNT = 60
+               DISPLAY "AVISO: TABELA-MESES CHEIA (60) - MES "
+                   F-DATE(4:2) "/" F-DATE(7:4)
+                   " FORA DO ROLLUP MENSAL"
+           END-IF
+
+           IF MES-ACHADO OR WS-MESES-COUNT < 60
+               COMPUTE WS-MES-TOTAL(IX-MES) =
+                   WS-MES-TOTAL(IX-MES) + WS-W_SALES-NUM
+               ADD 1 TO WS-MES-CONT(IX-MES)
+           END-IF.
+
+       ACUMULA-MES-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * IMPRIME-ROLLUP-MENSAL
+      * Imprime, no final do relatorio, o total de vendas de cada mes
+      * observado no CSV (independente de loja/depto), na ordem em que
+      * cada mes apareceu pela primeira vez nos dados ja ordenados.
+      *-----------------------------------------------------------------
+       IMPRIME-ROLLUP-MENSAL.
+
+           MOVE "==============================================="
+               TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "ROLLUP MENSAL"
+               TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "-----------------------------------------------"
+               TO LINHA-REL
+           WRITE LINHA-REL
+
+           PERFORM VARYING WS-MES-IDX FROM 1 BY 1
+               UNTIL WS-MES-IDX > WS-MESES-COUNT
+
+               SET IX-MES TO WS-MES-IDX
+
+               MOVE SPACES TO WS-MES-FMT-DISPLAY
+               STRING
+                   WS-MES-CHAVE(IX-MES)(5:2) "/"
+                   WS-MES-CHAVE(IX-MES)(1:4)
+                   DELIMITED BY SIZE
+                   INTO WS-MES-FMT-DISPLAY
+               END-STRING
+
+               MOVE WS-MES-TOTAL(IX-MES) TO WS-FMT-NUM
+               PERFORM FORMATA-BR
+
+               MOVE WS-MES-CONT(IX-MES) TO WS-MES-CONT-EDT
+
+               MOVE SPACES TO LINHA-REL
+               STRING
+                   "MES " WS-MES-FMT-DISPLAY
+                   ": R$ " WS-FMT-BR
+                   " (" FUNCTION TRIM(WS-MES-CONT-EDT) " REGISTROS)"
+                   DELIMITED BY SIZE
+                   INTO LINHA-REL
+               END-STRING
+               WRITE LINHA-REL
+
+               MOVE "TOTAL_MES" TO WS-CSV-RESUMO-TIPO
+               MOVE SPACES TO WS-CSV-RESUMO-DESC
+               MOVE WS-MES-FMT-DISPLAY TO WS-CSV-RESUMO-DESC
+               MOVE WS-MES-TOTAL(IX-MES) TO WS-CSV-VAL-EDT
+               PERFORM GRAVA-CSV-RESUMO
+
+           END-PERFORM.
+
+       IMPRIME-ROLLUP-MENSAL-EXIT.
+           EXIT.
+
+       END PROGRAM testeCSV.
