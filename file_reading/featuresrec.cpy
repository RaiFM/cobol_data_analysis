@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: FEATURESREC
+      * Layout de um registro de features (Temperature, Fuel_Price, CPI,
+      * Unemployment, MarkDown1-5, IsHoliday) por Loja/Data.
+      *
+      * Compartilhado pelo carregador de features (testeTXT), que grava
+      * o arquivo de saida em formato fixo, e pelo relatorio de vendas
+      * (testeCSV), que casa cada linha de venda com uma destas linhas
+      * por Loja + Data - para que os dois programas usem sempre a
+      * mesma definicao de campos.
+      *
+      * Os campos numericos ficam como PIC X(20) porque MarkDown1-5
+      * podem vir com o literal "NA" em vez de um valor - assim os dois
+      * programas tratam a conversao numerica (quando precisam de uma)
+      * da mesma forma, em vez de o layout forcar um valor default.
+      ******************************************************************
+           05 FT-STORE           PIC X(20).
+           05 FT-DATE            PIC X(20).
+           05 FT-TEMP            PIC X(20).
+           05 FT-FUEL            PIC X(20).
+           05 FT-MARKDOWN1       PIC X(20).
+           05 FT-MARKDOWN2       PIC X(20).
+           05 FT-MARKDOWN3       PIC X(20).
+           05 FT-MARKDOWN4       PIC X(20).
+           05 FT-MARKDOWN5       PIC X(20).
+           05 FT-CPI             PIC X(20).
+           05 FT-UNEMPLOYMENT    PIC X(20).
+           05 FT-ISHOLIDAY       PIC X(20).
